@@ -0,0 +1,15 @@
+000010*========================================================================
+000020*  CALCREC.CPY
+000030*  SHARED CALCULATION RECORD LAYOUT FOR CALC AND CALCBAT.
+000040*  HOLDS THE TWO OPERANDS, THE RESULT AND THE OPERATION CODE THAT
+000050*  DRIVE THE EVALUATE OPCAO LOGIC COMMON TO BOTH PROGRAMS.
+000060*------------------------------------------------------------------------
+000070*  MODIFICATION HISTORY
+000080*  DATE       INIT  DESCRIPTION
+000090*  2026-04-02 RA    COPYBOOK CREATED - FIELDS EXTRACTED FROM CALC
+000100*                   WORKING-STORAGE SO CALCBAT CAN SHARE THE LAYOUT.
+000110*========================================================================
+000120 01  NUM1                          PIC S9(10)V9(2).
+000130 01  NUM2                          PIC S9(10)V9(2).
+000140 01  RES                           PIC S9(10)V9(2).
+000150 01  OPCAO                         PIC X(01).
