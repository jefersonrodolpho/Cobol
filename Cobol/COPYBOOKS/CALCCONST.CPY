@@ -0,0 +1,12 @@
+000010*========================================================================
+000020*  CALCCONST.CPY
+000030*  SHARED WORKING-STORAGE CONSTANTS FOR CALC AND CALCBAT, SO A VALUE
+000040*  BOTH PROGRAMS DEPEND ON IS MAINTAINED IN ONE PLACE INSTEAD OF TWO
+000050*  HAND-KEPT LITERALS THAT CAN DRIFT APART.
+000060*------------------------------------------------------------------------
+000070*  MODIFICATION HISTORY
+000080*  DATE       INIT  DESCRIPTION
+000090*  2026-08-09 RA    COPYBOOK CREATED - WS-GL-ACCOUNT-REF MOVED HERE
+000100*                   OUT OF CALC AND CALCBAT WORKING-STORAGE.
+000110*========================================================================
+000120 01  WS-GL-ACCOUNT-REF             PIC X(10) VALUE "GLCALC0001".
