@@ -0,0 +1,19 @@
+000010*========================================================================
+000020*  CALCAUD.CPY
+000030*  SHARED AUDIT RECORD LAYOUT FOR THE CALC AUDIT TRAIL.
+000040*  WRITTEN BY CALC AND CALCBAT SO EVERY CALCULATION DONE IN THE SHOP,
+000050*  INTERACTIVE OR BATCH, CAN BE RECONSTRUCTED LATER BY OPERATOR AND
+000060*  TIMESTAMP.
+000070*------------------------------------------------------------------------
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT  DESCRIPTION
+000100*  2026-05-14 RA    COPYBOOK CREATED.
+000110*========================================================================
+000120 01  AUD-RECORD.
+000130         05  AUD-OPERATOR-ID           PIC X(10).
+000140         05  AUD-DATE                  PIC X(08).
+000150         05  AUD-TIME                  PIC X(08).
+000160         05  AUD-OPCAO                 PIC X(01).
+000170         05  AUD-NUM1                  PIC S9(10)V9(2).
+000180         05  AUD-NUM2                  PIC S9(10)V9(2).
+000190         05  AUD-RES                   PIC S9(10)V9(2).
