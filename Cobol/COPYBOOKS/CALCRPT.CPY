@@ -0,0 +1,38 @@
+000010*========================================================================
+000020*  CALCRPT.CPY
+000030*  SHARED PRINTED-REPORT RECORD LAYOUT FOR CALC AND CALCBAT.
+000040*  HEADER CARRIES THE RUN DATE AND OPERATOR, ONE DETAIL LINE IS
+000050*  WRITTEN PER CALCULATION, AND THE TRAILER CARRIES THE FINAL
+000060*  RECORD COUNT.
+000070*------------------------------------------------------------------------
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT  DESCRIPTION
+000100*  2026-04-23 RA    LAYOUT CREATED IN CALC FOR THE PRINTED REPORT.
+000110*  2026-08-09 RA    MOVED OUT TO A SHARED COPYBOOK SO CALCBAT CAN
+000120*                   WRITE THE SAME REPORT FOR BATCH RUNS.
+000125*  2026-08-09 RA    WIDENED RPT-TRL-COUNT TO 8 DIGITS TO MATCH
+000126*                   WS-REC-COUNT PIC 9(08) IN CALCBAT SO A LARGE
+000127*                   BATCH RUN'S TRAILER NO LONGER TRUNCATES.
+000130*========================================================================
+000140 01  RPT-HEADER-LINE.
+000150     05  FILLER            PIC X(10) VALUE "RUN DATE: ".
+000160     05  RPT-HDR-DATE       PIC X(08).
+000170     05  FILLER            PIC X(05) VALUE SPACES.
+000180     05  FILLER            PIC X(10) VALUE "OPERATOR: ".
+000190     05  RPT-HDR-OPERATOR   PIC X(10).
+000200 01  RPT-DETAIL-LINE.
+000210     05  FILLER            PIC X(07) VALUE "OPCAO: ".
+000220     05  RPT-DTL-OPCAO      PIC X(01).
+000230     05  FILLER            PIC X(03) VALUE SPACES.
+000240     05  FILLER            PIC X(06) VALUE "NUM1: ".
+000250     05  RPT-DTL-NUM1       PIC -(9)9.99.
+000260     05  FILLER            PIC X(03) VALUE SPACES.
+000270     05  FILLER            PIC X(06) VALUE "NUM2: ".
+000280     05  RPT-DTL-NUM2       PIC -(9)9.99.
+000290     05  FILLER            PIC X(03) VALUE SPACES.
+000300     05  FILLER            PIC X(05) VALUE "RES: ".
+000310     05  RPT-DTL-RES        PIC -(9)9.99.
+000320 01  RPT-TRAILER-LINE.
+000330     05  FILLER            PIC X(19) VALUE "RECORDS PROCESSED:".
+000340     05  FILLER            PIC X(01) VALUE SPACES.
+000350     05  RPT-TRL-COUNT      PIC Z(7)9.
