@@ -0,0 +1,12 @@
+000010*========================================================================
+000020*  CALCCKPT.CPY
+000030*  RESTART CONTROL RECORD FOR CALCBAT. HOLDS THE NUMBER OF THE LAST
+000040*  TRANSACTION RECORD SUCCESSFULLY POSTED SO A RERUN CAN SKIP PAST
+000050*  WORK ALREADY DONE INSTEAD OF STARTING THE FILE OVER FROM RECORD 1.
+000060*------------------------------------------------------------------------
+000070*  MODIFICATION HISTORY
+000080*  DATE       INIT  DESCRIPTION
+000090*  2026-05-21 RA    COPYBOOK CREATED.
+000100*========================================================================
+000110 01  CKPT-RECORD.
+000120         05  CKPT-LAST-REC-NUM         PIC 9(08).
