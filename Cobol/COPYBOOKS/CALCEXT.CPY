@@ -0,0 +1,16 @@
+000010*========================================================================
+000020*  CALCEXT.CPY
+000030*  FIXED-WIDTH EXTRACT RECORD PICKED UP BY THE GENERAL LEDGER POSTING
+000040*  JOB SO CALCULATION RESULTS DO NOT HAVE TO BE RE-KEYED BY HAND.
+000050*------------------------------------------------------------------------
+000060*  MODIFICATION HISTORY
+000070*  DATE       INIT  DESCRIPTION
+000080*  2026-05-28 RA    COPYBOOK CREATED.
+000090*========================================================================
+000100 01  EXT-RECORD.
+000110         05  EXT-ACCOUNT-REF           PIC X(10).
+000120         05  EXT-OPCAO                 PIC X(01).
+000130         05  EXT-NUM1                  PIC S9(10)V9(2).
+000140         05  EXT-NUM2                  PIC S9(10)V9(2).
+000150         05  EXT-RES                   PIC S9(10)V9(2).
+000160         05  EXT-RUN-DATE              PIC X(08).
