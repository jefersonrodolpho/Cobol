@@ -1,30 +1,208 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 NUM1 PIC 9(10).
-           01 NUM2 PIC 9(10).
-           01 RES PIC 9(10)V9(2).
-           01 OPCAO PIC X.
-       PROCEDURE DIVISION.
-           DISPLAY "ESCOLHA A OPERAÇÃO: + - * /".
-           ACCEPT OPCAO.
-           DISPLAY "DIGITE O PRIMEIRO NUMERO: ".
-           ACCEPT NUM1.
-           DISPLAY "DIGITE O SEGUNDO NUMERO: ".
-           ACCEPT NUM2.
-           EVALUATE OPCAO
-               WHEN '+'
-                   COMPUTE RES = NUM1 + NUM2
-               WHEN '-'
-                   COMPUTE RES = NUM1 - NUM2
-               WHEN '*'
-                   COMPUTE RES = NUM1 * NUM2
-               WHEN '/'
-                   COMPUTE RES = NUM1 / NUM2
-               WHEN OTHER
-                   CONTINUE 
-           END-EVALUATE.
-
-           DISPLAY "O RESULTADO SERÁ: " RES.
-           STOP RUN. 
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CALC.
+000030 AUTHOR. R. ALVES.
+000040 INSTALLATION. CONTABILIDADE.
+000050 DATE-WRITTEN. 2025-11-10.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT  DESCRIPTION
+000100*  2026-04-09 RA    VALIDATE NUM2 BEFORE THE DIVIDE AND REJECT
+000110*                   WITH A MESSAGE INSTEAD OF ABENDING THE RUN.
+000120*  2026-04-16 RA    WIDEN NUM1/NUM2 TO SIGNED PIC S9(10)V9(2) SO
+000130*                   NEGATIVE ADJUSTMENTS AND CENTS ARE NOT TRUNCATED.
+000140*  2026-04-23 RA    WRITE A PRINTED REPORT (HEADER/DETAIL/TRAILER) OF
+000150*                   EVERY RUN INSTEAD OF A SCREEN-ONLY DISPLAY. PROMPT
+000160*                   FOR THE OPERATOR ID SO IT CAN GO ON THE HEADER.
+000170*  2026-04-30 RA    MOVED NUM1/NUM2/RES/OPCAO OUT TO THE CALCREC
+000180*                   COPYBOOK SO CALCBAT CAN SHARE THE SAME LAYOUT.
+000190*  2026-05-07 RA    LOOP BACK FOR ANOTHER CALCULATION INSTEAD OF
+000200*                   STOPPING THE RUN AFTER JUST ONE.
+000210*  2026-05-14 RA    APPEND EACH CALCULATION TO THE CALCAUD AUDIT FILE
+000220*                   WITH OPERATOR ID AND SYSTEM DATE/TIME.
+000230*  2026-05-28 RA    WRITE A FIXED-WIDTH CALCEXT EXTRACT RECORD PER
+000240*                   CALCULATION FOR THE GL POSTING JOB TO PICK UP.
+000250*  2026-06-04 RA    ADD PERCENTAGE (%) AND EXPONENT (^) OPERATIONS.
+000260*                   REPLACE THE SILENT WHEN OTHER WITH A REAL ERROR
+000270*                   MESSAGE INSTEAD OF LEAVING STALE RES ON SCREEN.
+000280*  2026-08-09 RA    ACCEPT THE RUN DATE WITH THE YYYYMMDD PHRASE SO
+000290*                   THE HEADER, AUD-DATE AND EXT-RUN-DATE HOLD A FULL
+000300*                   8-DIGIT DATE INSTEAD OF A 6-DIGIT YYMMDD VALUE
+000310*                   PADDED WITH BLANKS. SKIP THE AUDIT AND EXTRACT
+000320*                   POSTINGS FOR A REJECTED CALCULATION SO A
+000330*                   DIVIDE-BY-ZERO OR INVALID OPCAO DOES NOT LAND A
+000340*                   PHANTOM ZERO-VALUE ENTRY IN THE GL EXTRACT.
+000350*  2026-08-09 RA    APPEND TO CALCEXT WITH OPEN EXTEND INSTEAD OF
+000360*                   OPEN OUTPUT, SAME AS CALCAUD, SO A RUN NO LONGER
+000370*                   WIPES OUT EXTRACT RECORDS THE GL JOB HAS NOT YET
+000380*                   PICKED UP. MOVE THE REPORT LAYOUT TO THE SHARED
+000390*                   CALCRPT COPYBOOK AND THE GL CLEARING ACCOUNT
+000400*                   LITERAL TO CALCCONST SO CALCBAT CAN SHARE BOTH.
+000401*  2026-08-09 RA    REJECT THE EXPONENT OPERATION WHEN NUM1 AND
+000402*                   NUM2 FALL OUTSIDE WHAT ** CAN EVALUATE (A
+000403*                   NEGATIVE BASE WITH A FRACTIONAL EXPONENT, OR
+000404*                   A ZERO BASE WITH A ZERO OR NEGATIVE EXPONENT)
+000405*                   INSTEAD OF SILENTLY POSTING A BOGUS ZERO
+000406*                   RESULT, SAME AS THE DIVIDE-BY-ZERO GUARD.
+000410*----------------------------------------------------------------
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT CALC-REPORT-FILE ASSIGN TO "CALCRPT"
+000460         ORGANIZATION IS SEQUENTIAL.
+000470     SELECT CALC-AUDIT-FILE ASSIGN TO "CALCAUD"
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000500     SELECT CALC-EXTRACT-FILE ASSIGN TO "CALCEXT"
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS WS-EXT-FILE-STATUS.
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  CALC-REPORT-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570 COPY CALCRPT.
+000580 FD  CALC-AUDIT-FILE
+000590     LABEL RECORDS ARE STANDARD.
+000600 COPY CALCAUD.
+000610 FD  CALC-EXTRACT-FILE
+000620     LABEL RECORDS ARE STANDARD.
+000630 COPY CALCEXT.
+000640 WORKING-STORAGE SECTION.
+000650 COPY CALCREC.
+000660 COPY CALCCONST.
+000670 01  WS-OPERATOR-ID                PIC X(10).
+000680 01  WS-RUN-DATE                   PIC X(08).
+000690 01  WS-REC-COUNT                  PIC 9(05) COMP VALUE ZERO.
+000700 01  WS-CONTINUE-SW                PIC X(01) VALUE 'Y'.
+000710     88  WS-STOP-REQUESTED                 VALUE 'N'.
+000720 01  WS-ANOTHER-ANS                PIC X(01).
+000730 01  WS-SYSTEM-TIME                PIC X(08).
+000740 01  WS-AUDIT-FILE-STATUS          PIC X(02).
+000750 01  WS-EXT-FILE-STATUS            PIC X(02).
+000760 01  WS-REJECT-SW                  PIC X(01) VALUE 'N'.
+000770     88  WS-CALC-REJECTED                  VALUE 'Y'.
+000775 01  WS-NUM2-INT-PART              PIC S9(10).
+000780 PROCEDURE DIVISION.
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000810     PERFORM 2000-CALCULATE-ONE THRU 2000-CALCULATE-ONE-EXIT
+000820         UNTIL WS-STOP-REQUESTED
+000830     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+000840     STOP RUN.
+000850*
+000860 1000-INITIALIZE.
+000870     DISPLAY "ENTER OPERATOR ID: "
+000880     ACCEPT WS-OPERATOR-ID
+000890     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+000900     OPEN OUTPUT CALC-REPORT-FILE
+000910     OPEN EXTEND CALC-AUDIT-FILE
+000920     IF WS-AUDIT-FILE-STATUS = '35'
+000930         OPEN OUTPUT CALC-AUDIT-FILE
+000940     END-IF
+000950     OPEN EXTEND CALC-EXTRACT-FILE
+000960     IF WS-EXT-FILE-STATUS = '35'
+000970         OPEN OUTPUT CALC-EXTRACT-FILE
+000980     END-IF
+000990     MOVE WS-RUN-DATE TO RPT-HDR-DATE
+001000     MOVE WS-OPERATOR-ID TO RPT-HDR-OPERATOR
+001010     WRITE RPT-HEADER-LINE.
+001020 1000-INITIALIZE-EXIT.
+001030         EXIT.
+001040*
+001050 2000-CALCULATE-ONE.
+001060     DISPLAY "ESCOLHA A OPERACAO: + - * /"
+001070     ACCEPT OPCAO
+001080     DISPLAY "DIGITE O PRIMEIRO NUMERO: "
+001090     ACCEPT NUM1
+001100     DISPLAY "DIGITE O SEGUNDO NUMERO: "
+001110     ACCEPT NUM2
+001120     MOVE 'N' TO WS-REJECT-SW
+001130     EVALUATE OPCAO
+001140         WHEN '+'
+001150             COMPUTE RES = NUM1 + NUM2
+001160         WHEN '-'
+001170             COMPUTE RES = NUM1 - NUM2
+001180         WHEN '*'
+001190             COMPUTE RES = NUM1 * NUM2
+001200         WHEN '/'
+001210             IF NUM2 = ZERO
+001220                 DISPLAY "DIVISION BY ZERO - REJECTED"
+001230                 DISPLAY "OPCAO: " OPCAO
+001240                 DISPLAY "NUM1: " NUM1
+001250                 DISPLAY "NUM2: " NUM2
+001260                 MOVE ZERO TO RES
+001270                 MOVE 'Y' TO WS-REJECT-SW
+001280             ELSE
+001290                 COMPUTE RES = NUM1 / NUM2
+001300             END-IF
+001310         WHEN '%'
+001320             COMPUTE RES = NUM1 * (NUM2 / 100)
+001330         WHEN '^'
+001331             COMPUTE WS-NUM2-INT-PART = NUM2
+001332             IF NUM1 = ZERO AND NUM2 <= ZERO
+001333                 DISPLAY "INVALID EXPONENT - REJECTED"
+001334                 DISPLAY "OPCAO: " OPCAO
+001335                 DISPLAY "NUM1: " NUM1
+001336                 DISPLAY "NUM2: " NUM2
+001337                 MOVE ZERO TO RES
+001338                 MOVE 'Y' TO WS-REJECT-SW
+001339             ELSE
+001340                 IF NUM1 < ZERO AND NUM2 NOT = WS-NUM2-INT-PART
+001341                     DISPLAY "INVALID EXPONENT - REJECTED"
+001342                     DISPLAY "OPCAO: " OPCAO
+001343                     DISPLAY "NUM1: " NUM1
+001344                     DISPLAY "NUM2: " NUM2
+001345                     MOVE ZERO TO RES
+001346                     MOVE 'Y' TO WS-REJECT-SW
+001347                 ELSE
+001348                     COMPUTE RES = NUM1 ** NUM2
+001349                 END-IF
+001350             END-IF
+001351         WHEN OTHER
+001360             DISPLAY "INVALID OPERATION CODE - REJECTED"
+001370             DISPLAY "OPCAO: " OPCAO
+001380             MOVE ZERO TO RES
+001390             MOVE 'Y' TO WS-REJECT-SW
+001400     END-EVALUATE
+001410     DISPLAY "O RESULTADO SERA: " RES
+001420     MOVE OPCAO TO RPT-DTL-OPCAO
+001430     MOVE NUM1 TO RPT-DTL-NUM1
+001440     MOVE NUM2 TO RPT-DTL-NUM2
+001450     MOVE RES TO RPT-DTL-RES
+001460     WRITE RPT-DETAIL-LINE
+001470     ADD 1 TO WS-REC-COUNT
+001480     IF NOT WS-CALC-REJECTED
+001490         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001500         ACCEPT WS-SYSTEM-TIME FROM TIME
+001510         MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+001520         MOVE WS-RUN-DATE TO AUD-DATE
+001530         MOVE WS-SYSTEM-TIME TO AUD-TIME
+001540         MOVE OPCAO TO AUD-OPCAO
+001550         MOVE NUM1 TO AUD-NUM1
+001560         MOVE NUM2 TO AUD-NUM2
+001570         MOVE RES TO AUD-RES
+001580         WRITE AUD-RECORD
+001590         MOVE WS-GL-ACCOUNT-REF TO EXT-ACCOUNT-REF
+001600         MOVE OPCAO TO EXT-OPCAO
+001610         MOVE NUM1 TO EXT-NUM1
+001620         MOVE NUM2 TO EXT-NUM2
+001630         MOVE RES TO EXT-RES
+001640         MOVE WS-RUN-DATE TO EXT-RUN-DATE
+001650         WRITE EXT-RECORD
+001660     END-IF
+001670     DISPLAY "ANOTHER CALCULATION? (Y/N)"
+001680     ACCEPT WS-ANOTHER-ANS
+001690     IF WS-ANOTHER-ANS = 'N' OR WS-ANOTHER-ANS = 'n'
+001700         MOVE 'N' TO WS-CONTINUE-SW
+001710     END-IF.
+001720 2000-CALCULATE-ONE-EXIT.
+001730         EXIT.
+001740*
+001750 9000-TERMINATE.
+001760     MOVE WS-REC-COUNT TO RPT-TRL-COUNT
+001770     WRITE RPT-TRAILER-LINE
+001780     CLOSE CALC-REPORT-FILE
+001790     CLOSE CALC-AUDIT-FILE
+001800     CLOSE CALC-EXTRACT-FILE.
+001810 9000-TERMINATE-EXIT.
+001820         EXIT.
