@@ -0,0 +1,291 @@
+000010*========================================================================
+000020*  CALCBAT.COB
+000030*  BATCH ENTRY POINT FOR THE SHOP CALCULATOR.
+000040*  READS A SEQUENTIAL TRANSACTION FILE OF NUM1/NUM2/OPCAO RECORDS AND
+000050*  DRIVES THE SAME OPERATION LOGIC AS CALC, ONE RECORD AT A TIME,
+000060*  UNTIL END OF FILE, SO A STACK OF TICKETS CAN BE RUN UNATTENDED.
+000070*------------------------------------------------------------------------
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT  DESCRIPTION
+000100*  2026-04-02 RA    PROGRAM CREATED.
+000110*  2026-04-09 RA    VALIDATE NUM2 BEFORE THE DIVIDE AND REJECT WITH A
+000120*                   MESSAGE INSTEAD OF ABENDING THE RUN.
+000130*  2026-04-16 RA    WIDEN NUM1/NUM2 TO SIGNED PIC S9(10)V9(2) SO
+000140*                   NEGATIVE ADJUSTMENTS AND CENTS ARE NOT TRUNCATED.
+000150*  2026-04-30 RA    USE THE CALCREC COPYBOOK FOR THE CALCULATION
+000160*                   FIELDS INSTEAD OF REDECLARING THEM HERE.
+000170*  2026-05-14 RA    PROMPT FOR AN OPERATOR ID AT STARTUP AND APPEND
+000180*                   EACH CALCULATION TO THE CALCAUD AUDIT FILE, SAME
+000190*                   AS CALC, SO BATCH RUNS SHOW UP IN THE SAME TRAIL.
+000200*  2026-05-21 RA    CHECKPOINT THE LAST RECORD NUMBER POSTED EVERY
+000210*                   CKPT-INTERVAL RECORDS AND OFFER A RESTART OPTION
+000220*                   AT STARTUP SO A KILLED RUN CAN PICK BACK UP.
+000230*  2026-05-28 RA    WRITE A CALCEXT EXTRACT RECORD PER TRANSACTION,
+000240*                   SAME AS CALC, FOR THE GL POSTING JOB.
+000250*  2026-06-04 RA    ADD PERCENTAGE (%) AND EXPONENT (^) OPERATIONS,
+000260*                   SAME AS CALC, AND A REAL ERROR MESSAGE ON AN
+000270*                   UNRECOGNIZED OPCAO INSTEAD OF A SILENT NO-OP.
+000280*  2026-08-09 RA    CARRY THE RESTART SKIP COUNT FORWARD INTO
+000290*                   WS-REC-COUNT SO CHECKPOINTS AFTER A RESTART HOLD
+000300*                   THE TRUE RECORD NUMBER, NOT ONE RELATIVE TO THE
+000310*                   RESTART POINT. GUARD THE CHECKPOINT FILE OPEN WITH
+000320*                   A FILE STATUS CHECK SO A FIRST-EVER RESTART ON A
+000330*                   FRESH INSTALL DOES NOT ABEND. ACCEPT THE RUN DATE
+000340*                   WITH THE YYYYMMDD PHRASE SO AUD-DATE/EXT-RUN-DATE
+000350*                   HOLD A FULL 8-DIGIT DATE. SKIP THE AUDIT AND
+000360*                   EXTRACT POSTINGS FOR A REJECTED TRANSACTION SO A
+000370*                   DIVIDE-BY-ZERO OR INVALID OPCAO DOES NOT LAND A
+000380*                   PHANTOM ZERO-VALUE ENTRY IN THE GL EXTRACT.
+000390*  2026-08-09 RA    APPEND TO CALCEXT WITH OPEN EXTEND INSTEAD OF OPEN
+000400*                   OUTPUT, SAME AS CALCAUD, SO A RUN NO LONGER WIPES
+000410*                   OUT EXTRACT RECORDS THE GL JOB HAS NOT YET PICKED
+000420*                   UP. WRITE THE SAME PRINTED REPORT AS CALC (SHARED
+000430*                   CALCRPT COPYBOOK) SO A BATCH RUN LEAVES A REPORT
+000440*                   BEHIND EVEN WITH NO OPERATOR WATCHING THE SCREEN.
+000450*                   PULL THE GL CLEARING ACCOUNT LITERAL FROM THE
+000460*                   SHARED CALCCONST COPYBOOK INSTEAD OF A SEPARATE
+000470*                   HAND-KEPT COPY OF THE SAME VALUE.
+000471*  2026-08-09 RA    ADD A SEPARATE WS-RPT-REC-COUNT THAT RESETS TO
+000472*                   ZERO EACH RUN FOR RPT-TRL-COUNT, SO A RESTARTED
+000473*                   RUN'S TRAILER COUNTS ONLY THE DETAIL LINES THIS
+000474*                   RUN ACTUALLY WROTE INSTEAD OF THE ABSOLUTE
+000475*                   CHECKPOINT COUNT CARRIED IN WS-REC-COUNT.
+000476*                   REJECT THE EXPONENT OPERATION WHEN NUM1/NUM2
+000477*                   FALL OUTSIDE WHAT ** CAN EVALUATE, SAME AS CALC.
+000480*========================================================================
+000490 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. CALCBAT.
+000510 AUTHOR. R. ALVES.
+000520 INSTALLATION. CONTABILIDADE.
+000530 DATE-WRITTEN. 2026-04-02.
+000540 DATE-COMPILED.
+000550 ENVIRONMENT DIVISION.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN"
+000590         ORGANIZATION IS SEQUENTIAL.
+000600     SELECT CALC-REPORT-FILE ASSIGN TO "CALCRPT"
+000610         ORGANIZATION IS SEQUENTIAL.
+000620     SELECT CALC-AUDIT-FILE ASSIGN TO "CALCAUD"
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000650     SELECT CALC-CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+000660         ORGANIZATION IS SEQUENTIAL
+000670         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000680     SELECT CALC-EXTRACT-FILE ASSIGN TO "CALCEXT"
+000690         ORGANIZATION IS SEQUENTIAL
+000700         FILE STATUS IS WS-EXT-FILE-STATUS.
+000710 DATA DIVISION.
+000720 FILE SECTION.
+000730 FD  CALC-TRANS-FILE
+000740     LABEL RECORDS ARE STANDARD.
+000750 01  CALC-TRANS-RECORD.
+000760     05  TR-NUM1                   PIC S9(10)V9(2).
+000770     05  TR-NUM2                   PIC S9(10)V9(2).
+000780     05  TR-OPCAO                  PIC X(01).
+000790 FD  CALC-REPORT-FILE
+000800     LABEL RECORDS ARE STANDARD.
+000810 COPY CALCRPT.
+000820 FD  CALC-AUDIT-FILE
+000830     LABEL RECORDS ARE STANDARD.
+000840 COPY CALCAUD.
+000850 FD  CALC-CHECKPOINT-FILE
+000860     LABEL RECORDS ARE STANDARD.
+000870 COPY CALCCKPT.
+000880 FD  CALC-EXTRACT-FILE
+000890     LABEL RECORDS ARE STANDARD.
+000900 COPY CALCEXT.
+000910 WORKING-STORAGE SECTION.
+000920 COPY CALCREC.
+000930 COPY CALCCONST.
+000940 01  WS-EOF-SW                     PIC X(01) VALUE 'N'.
+000950     88  END-OF-FILE                       VALUE 'Y'.
+000960 01  WS-REC-COUNT                  PIC 9(08) COMP VALUE ZERO.
+000965 01  WS-RPT-REC-COUNT              PIC 9(08) COMP VALUE ZERO.
+000970 01  WS-OPERATOR-ID                PIC X(10).
+000980 01  WS-RUN-DATE                   PIC X(08).
+000990 01  WS-SYSTEM-TIME                PIC X(08).
+001000 01  WS-RESTART-ANS                PIC X(01).
+001010 01  WS-SKIP-COUNT                 PIC 9(08) COMP VALUE ZERO.
+001020 01  WS-CKPT-INTERVAL              PIC 9(04) COMP VALUE 10.
+001030 01  WS-CKPT-QUOTIENT              PIC 9(08) COMP.
+001040 01  WS-CKPT-REMAINDER             PIC 9(04) COMP.
+001050 01  WS-AUDIT-FILE-STATUS          PIC X(02).
+001060 01  WS-CKPT-FILE-STATUS           PIC X(02).
+001070 01  WS-EXT-FILE-STATUS            PIC X(02).
+001080 01  WS-REJECT-SW                  PIC X(01) VALUE 'N'.
+001090     88  WS-TRANS-REJECTED                 VALUE 'Y'.
+001095 01  WS-NUM2-INT-PART              PIC S9(10).
+001100 PROCEDURE DIVISION.
+001110 0000-MAINLINE.
+001120     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+001130     PERFORM 2000-PROCESS-FILE THRU 2000-PROCESS-FILE-EXIT
+001140         UNTIL END-OF-FILE
+001150     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+001160     STOP RUN.
+001170*
+001180 1000-INITIALIZE.
+001190     DISPLAY "ENTER OPERATOR ID: "
+001200     ACCEPT WS-OPERATOR-ID
+001210     DISPLAY "RESTART FROM CHECKPOINT? (Y/N)"
+001220     ACCEPT WS-RESTART-ANS
+001230     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001240     OPEN INPUT CALC-TRANS-FILE
+001250     OPEN OUTPUT CALC-REPORT-FILE
+001260     OPEN EXTEND CALC-AUDIT-FILE
+001270     IF WS-AUDIT-FILE-STATUS = '35'
+001280         OPEN OUTPUT CALC-AUDIT-FILE
+001290     END-IF
+001300     OPEN EXTEND CALC-EXTRACT-FILE
+001310     IF WS-EXT-FILE-STATUS = '35'
+001320         OPEN OUTPUT CALC-EXTRACT-FILE
+001330     END-IF
+001340     MOVE WS-RUN-DATE TO RPT-HDR-DATE
+001350     MOVE WS-OPERATOR-ID TO RPT-HDR-OPERATOR
+001360     WRITE RPT-HEADER-LINE
+001370     IF WS-RESTART-ANS = 'Y' OR WS-RESTART-ANS = 'y'
+001380         PERFORM 1500-LOAD-CKPT THRU 1500-LOAD-CKPT-EXIT
+001390         PERFORM 1600-SKIP-CKPT THRU 1600-SKIP-CKPT-EXIT
+001400         MOVE WS-SKIP-COUNT TO WS-REC-COUNT
+001410     END-IF
+001420     PERFORM 2100-READ-TRANS THRU 2100-READ-TRANS-EXIT.
+001430 1000-INITIALIZE-EXIT.
+001440         EXIT.
+001450*
+001460 1500-LOAD-CKPT.
+001470     OPEN INPUT CALC-CHECKPOINT-FILE
+001480     IF WS-CKPT-FILE-STATUS = '35'
+001490         MOVE ZERO TO CKPT-LAST-REC-NUM
+001500     ELSE
+001510         READ CALC-CHECKPOINT-FILE
+001520             AT END MOVE ZERO TO CKPT-LAST-REC-NUM
+001530         END-READ
+001540         CLOSE CALC-CHECKPOINT-FILE
+001550     END-IF
+001560     MOVE CKPT-LAST-REC-NUM TO WS-SKIP-COUNT.
+001570 1500-LOAD-CKPT-EXIT.
+001580         EXIT.
+001590*
+001600 1600-SKIP-CKPT.
+001610     PERFORM 2100-READ-TRANS THRU 2100-READ-TRANS-EXIT
+001620         WS-SKIP-COUNT TIMES.
+001630 1600-SKIP-CKPT-EXIT.
+001640         EXIT.
+001650*
+001660 2000-PROCESS-FILE.
+001670     MOVE TR-NUM1 TO NUM1
+001680     MOVE TR-NUM2 TO NUM2
+001690     MOVE TR-OPCAO TO OPCAO
+001700     MOVE 'N' TO WS-REJECT-SW
+001710     PERFORM 3000-CALCULATE THRU 3000-CALCULATE-EXIT
+001720     ADD 1 TO WS-REC-COUNT
+001721     ADD 1 TO WS-RPT-REC-COUNT
+001730     MOVE OPCAO TO RPT-DTL-OPCAO
+001740     MOVE NUM1 TO RPT-DTL-NUM1
+001750     MOVE NUM2 TO RPT-DTL-NUM2
+001760     MOVE RES TO RPT-DTL-RES
+001770     WRITE RPT-DETAIL-LINE
+001780     IF NOT WS-TRANS-REJECTED
+001790         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001800         ACCEPT WS-SYSTEM-TIME FROM TIME
+001810         MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+001820         MOVE WS-RUN-DATE TO AUD-DATE
+001830         MOVE WS-SYSTEM-TIME TO AUD-TIME
+001840         MOVE OPCAO TO AUD-OPCAO
+001850         MOVE NUM1 TO AUD-NUM1
+001860         MOVE NUM2 TO AUD-NUM2
+001870         MOVE RES TO AUD-RES
+001880         WRITE AUD-RECORD
+001890         MOVE WS-GL-ACCOUNT-REF TO EXT-ACCOUNT-REF
+001900         MOVE OPCAO TO EXT-OPCAO
+001910         MOVE NUM1 TO EXT-NUM1
+001920         MOVE NUM2 TO EXT-NUM2
+001930         MOVE RES TO EXT-RES
+001940         MOVE WS-RUN-DATE TO EXT-RUN-DATE
+001950         WRITE EXT-RECORD
+001960     END-IF
+001970     DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+001980         GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+001990     IF WS-CKPT-REMAINDER = ZERO
+002000         PERFORM 7000-WRITE-CKPT THRU 7000-WRITE-CKPT-EXIT
+002010     END-IF
+002020     PERFORM 2100-READ-TRANS THRU 2100-READ-TRANS-EXIT.
+002030 2000-PROCESS-FILE-EXIT.
+002040         EXIT.
+002050*
+002060 2100-READ-TRANS.
+002070     READ CALC-TRANS-FILE
+002080         AT END MOVE 'Y' TO WS-EOF-SW
+002090     END-READ.
+002100 2100-READ-TRANS-EXIT.
+002110         EXIT.
+002120*
+002130 3000-CALCULATE.
+002140     EVALUATE OPCAO
+002150         WHEN '+'
+002160             COMPUTE RES = NUM1 + NUM2
+002170         WHEN '-'
+002180             COMPUTE RES = NUM1 - NUM2
+002190         WHEN '*'
+002200             COMPUTE RES = NUM1 * NUM2
+002210         WHEN '/'
+002220             IF NUM2 = ZERO
+002230                 DISPLAY "DIVISION BY ZERO - REJECTED"
+002240                 DISPLAY "OPCAO: " OPCAO
+002250                 DISPLAY "NUM1: " NUM1
+002260                 DISPLAY "NUM2: " NUM2
+002270                 MOVE ZERO TO RES
+002280                 MOVE 'Y' TO WS-REJECT-SW
+002290             ELSE
+002300                 COMPUTE RES = NUM1 / NUM2
+002310             END-IF
+002320         WHEN '%'
+002330             COMPUTE RES = NUM1 * (NUM2 / 100)
+002340         WHEN '^'
+002341             COMPUTE WS-NUM2-INT-PART = NUM2
+002342             IF NUM1 = ZERO AND NUM2 <= ZERO
+002343                 DISPLAY "INVALID EXPONENT - REJECTED"
+002344                 DISPLAY "OPCAO: " OPCAO
+002345                 DISPLAY "NUM1: " NUM1
+002346                 DISPLAY "NUM2: " NUM2
+002347                 MOVE ZERO TO RES
+002348                 MOVE 'Y' TO WS-REJECT-SW
+002349             ELSE
+002350                 IF NUM1 < ZERO AND NUM2 NOT = WS-NUM2-INT-PART
+002351                     DISPLAY "INVALID EXPONENT - REJECTED"
+002352                     DISPLAY "OPCAO: " OPCAO
+002353                     DISPLAY "NUM1: " NUM1
+002354                     DISPLAY "NUM2: " NUM2
+002355                     MOVE ZERO TO RES
+002356                     MOVE 'Y' TO WS-REJECT-SW
+002357                 ELSE
+002358                     COMPUTE RES = NUM1 ** NUM2
+002359                 END-IF
+002360             END-IF
+002361         WHEN OTHER
+002370             DISPLAY "INVALID OPERATION CODE - REJECTED"
+002380             DISPLAY "OPCAO: " OPCAO
+002390             MOVE ZERO TO RES
+002400             MOVE 'Y' TO WS-REJECT-SW
+002410     END-EVALUATE.
+002420 3000-CALCULATE-EXIT.
+002430         EXIT.
+002440*
+002450 7000-WRITE-CKPT.
+002460     MOVE WS-REC-COUNT TO CKPT-LAST-REC-NUM
+002470     OPEN OUTPUT CALC-CHECKPOINT-FILE
+002480     WRITE CKPT-RECORD
+002490     CLOSE CALC-CHECKPOINT-FILE.
+002500 7000-WRITE-CKPT-EXIT.
+002510         EXIT.
+002520*
+002530 9000-TERMINATE.
+002540     MOVE WS-RPT-REC-COUNT TO RPT-TRL-COUNT
+002550     WRITE RPT-TRAILER-LINE
+002560     CLOSE CALC-TRANS-FILE
+002570     CLOSE CALC-REPORT-FILE
+002580     CLOSE CALC-AUDIT-FILE
+002590     CLOSE CALC-EXTRACT-FILE
+002600     DISPLAY "RECORDS PROCESSED: " WS-REC-COUNT.
+002610 9000-TERMINATE-EXIT.
+002620         EXIT.
